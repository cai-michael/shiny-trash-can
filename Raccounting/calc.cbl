@@ -1,40 +1,877 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. FINANCIAL-ACCOUNTING-I.
-
-DATA DIVISION.     
-WORKING-STORAGE SECTION.
-01 OPTION     PIC 9(2).
-01 REVENUE    PIC S9(9).
-01 EXPENSES   PIC S9(9).
-01 NETVALUE   PIC S9(9).
-
-PROCEDURE DIVISION.
-       PERFORM DISPLAYMENU THRU SELECTION UNTIL OPTION = 99
-       STOP RUN.
-
-DISPLAYMENU.
-*> Shows the currently available options
-       DISPLAY "Welcome! Pick an ACC232 option".
-       DISPLAY "1. Net Value Calculator".
-
-SELECTION.
-*> Makes the menu selection
-       ACCEPT OPTION.
-       IF OPTION = 1
-              PERFORM FINDNETVALUE.
-       ENDIF.
-
-FINDNETVALUE.
-*> Calculates Net Value
-       DISPLAY "Enter Revenue".
-              ACCEPT REVENUE.
-              DISPLAY "Enter Expenses".
-              ACCEPT EXPENSES.
-              SUBTRACT EXPENSES FROM REVENUE GIVING NETVALUE.
-              IF EXPENSES > REVENUE THEN
-                     DISPLAY "Net Loss: "NETVALUE
-              ELSE
-                     DISPLAY "Net Income: "NETVALUE
-              END-IF.
-
-END PROGRAM FINANCIAL-ACCOUNTING-I.
\ No newline at end of file
+      *> ===========================================================
+      *> PROGRAM-ID : FINANCIAL-ACCOUNTING-I
+      *> AUTHOR     : D. OKAFOR
+      *> INSTALLATION : ACC232 DEPARTMENTAL ACCOUNTING
+      *> DATE-WRITTEN : 2022-09-01
+      *>
+      *> Simple net value (Revenue - Expenses) calculator used by
+      *> department clerks during month-end close.
+      *>
+      *> MODIFICATION HISTORY
+      *>   2022-09-01  DO    Original net value calculator.
+      *>   2026-08-09  DO    Added LEDGER-FILE so every calculation
+      *>                     is persisted instead of only DISPLAYed.
+      *>   2026-08-09  DO    Added batch option to run a whole file
+      *>                     of Revenue/Expenses pairs in one pass.
+      *>   2026-08-09  DO    Added chart-of-accounts breakdown so
+      *>                     figures can be keyed by account and
+      *>                     rolled up into category subtotals.
+      *>   2026-08-09  DO    Added re-prompting validation on the
+      *>                     OPTION, REVENUE and EXPENSES ACCEPTs.
+      *>   2026-08-09  DO    Added a printed REPORT-FILE (heading,
+      *>                     run date, page numbers) so month-end
+      *>                     no longer depends on transcribing the
+      *>                     console DISPLAY by hand.
+      *>   2026-08-09  DO    Widened Revenue/Expenses/NetValue to
+      *>                     PIC S9(7)V99 so figures are accurate
+      *>                     to the penny instead of whole dollars.
+      *>   2026-08-09  DO    Added a running period total across all
+      *>                     calculations in the session, with a
+      *>                     menu option to view it and one to clear
+      *>                     it.
+      *>   2026-08-09  DO    Added an AUDIT-FILE trail (user ID,
+      *>                     timestamp, Revenue, Expenses, NetValue)
+      *>                     appended to on every calculation.
+      *>   2026-08-09  DO    Added an unattended PARM-driven run
+      *>                     (batch pairs file or a single
+      *>                     calculation) for the overnight batch
+      *>                     window, with no ACCEPT from a terminal.
+      *>                     See jcl/FINACCT.JCL for the job.
+      *>   2026-08-09  DO    DISPLAYMENU now lists "99. Exit" and
+      *>                     the exit path writes a final session
+      *>                     summary (running total, calculation
+      *>                     count) before STOP RUN.
+      *> ===========================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FINANCIAL-ACCOUNTING-I.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. ACC232 DEPARTMENTAL ACCOUNTING.
+       DATE-WRITTEN. 2022-09-01.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN TO "LEDGER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LDG-KEY
+               FILE STATUS IS WS-LEDGER-STATUS.
+
+      *> ASSIGN TO a data name (rather than a literal) so an
+      *> unattended PARM-driven run can point batch mode at a
+      *> different pairs file without recompiling. NOTE: a dynamic
+      *> ASSIGN resolves WS-BATCH-FILENAME's content to an external
+      *> file/dataset name at OPEN time -- it is NOT a JCL DD-name
+      *> indirection, so on a DD-allocation runtime the //BATCHIN DD
+      *> card is only honored if its dataset name (or symbolic) is
+      *> exactly what WS-BATCH-FILENAME holds, default or overridden
+      *> by BATCH=. See jcl/FINACCT.JCL's header comment.
+           SELECT BATCH-IN-FILE ASSIGN TO DYNAMIC WS-BATCH-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-BATCH-STATUS.
+
+           SELECT CHACCT-FILE ASSIGN TO "CHACCT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CHACCT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+      *> LINE SEQUENTIAL, not raw SEQUENTIAL, since an auditor needs
+      *> to be able to read this trail directly during a review --
+      *> the same reasoning REPORT-FILE uses.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-FILE.
+           COPY LEDGREC.
+
+       FD  BATCH-IN-FILE.
+           COPY BATCHREC.
+
+       FD  CHACCT-FILE.
+           COPY CHACCT.
+
+       FD  REPORT-FILE.
+           COPY REPORTREC.
+
+       FD  AUDIT-FILE.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01  OPTION                         PIC 9(2).
+           88  OPTION-VALID                VALUES 1 2 3 4 5 99.
+
+       01  REVENUE                        PIC S9(7)V99.
+       01  EXPENSES                       PIC S9(7)V99.
+       01  NETVALUE                       PIC S9(7)V99.
+
+       01  WS-OPTION-OK-SW                PIC X(01).
+           88  WS-OPTION-OK                 VALUE "Y".
+       01  WS-REVENUE-OK-SW               PIC X(01).
+           88  WS-REVENUE-OK                VALUE "Y".
+       01  WS-EXPENSES-OK-SW              PIC X(01).
+           88  WS-EXPENSES-OK               VALUE "Y".
+
+       01  WS-OPTION-ENTRY                PIC X(02) JUSTIFIED RIGHT.
+
+      *> Revenue/Expenses are keyed as digits only, no decimal
+      *> point, with the last two digits understood to be cents
+      *> (e.g. 12345 = $123.45). WS-xxx-CENTS REDEFINES the digit
+      *> entry so the implied decimal point lines up without any
+      *> divide arithmetic.
+       01  WS-REVENUE-ENTRY               PIC X(09) JUSTIFIED RIGHT.
+       01  WS-REVENUE-CENTS REDEFINES WS-REVENUE-ENTRY
+                                          PIC 9(07)V99.
+
+       01  WS-EXPENSES-ENTRY              PIC X(09) JUSTIFIED RIGHT.
+       01  WS-EXPENSES-CENTS REDEFINES WS-EXPENSES-ENTRY
+                                          PIC 9(07)V99.
+
+       01  WS-LEDGER-STATUS               PIC X(02).
+           88  WS-LEDGER-OK                VALUE "00".
+           88  WS-LEDGER-NOT-FOUND         VALUE "35".
+
+      *> Breaks ties on LDG-KEY when several calculations in the
+      *> same run land on the same date/time (TIME special register
+      *> is hundredths-of-a-second resolution and does not always
+      *> advance between two fast calculations in one run).
+       01  WS-LEDGER-SEQ                  PIC 9(4) COMP VALUE 0.
+
+       01  WS-BATCH-STATUS                PIC X(02).
+           88  WS-BATCH-OK                 VALUE "00".
+           88  WS-BATCH-AT-END             VALUE "10".
+
+       01  WS-CHACCT-STATUS               PIC X(02).
+           88  WS-CHACCT-OK                VALUE "00".
+           88  WS-CHACCT-AT-END            VALUE "10".
+
+       01  WS-ACCT-COUNT                  PIC 9(03) COMP.
+       01  WS-ACCT-TABLE.
+           05  WS-ACCT-ENTRY OCCURS 50 TIMES INDEXED BY ACCT-IDX.
+               10  TBL-ACCT-CODE          PIC X(06).
+               10  TBL-ACCT-NAME          PIC X(25).
+               10  TBL-ACCT-CATEGORY      PIC X(01).
+                   88  TBL-REVENUE-CATEGORY  VALUE "R".
+                   88  TBL-EXPENSE-CATEGORY  VALUE "E".
+               10  TBL-ACCT-SUBTOTAL      PIC S9(7)V99.
+
+       01  WS-ACCT-DONE-SW                PIC X(01).
+           88  WS-ACCT-DONE                VALUE "Y".
+       01  WS-ACCT-CODE-ENTRY              PIC X(06).
+
+       01  WS-ACCT-AMOUNT-OK-SW            PIC X(01).
+           88  WS-ACCT-AMOUNT-OK             VALUE "Y".
+
+      *> Account amounts are keyed the same way as Revenue/Expenses
+      *> -- digits only, last two digits are cents -- and validated
+      *> the same way too, via a JUSTIFIED RIGHT staging field.
+       01  WS-ACCT-AMOUNT-ENTRY            PIC X(09) JUSTIFIED RIGHT.
+       01  WS-ACCT-AMOUNT-CENTS REDEFINES WS-ACCT-AMOUNT-ENTRY
+                                          PIC 9(07)V99.
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURRENT-DATE            PIC 9(8).
+           05  WS-CURRENT-TIME            PIC 9(8).
+
+       01  WS-REPORT-STATUS               PIC X(02).
+           88  WS-REPORT-OK                 VALUE "00".
+
+       01  WS-PAGE-NO                     PIC 9(4) COMP.
+       01  WS-PAGE-NO-EDIT                PIC ZZZ9.
+       01  WS-LINE-COUNT                  PIC 9(3) COMP.
+       01  WS-MAX-LINES-PER-PAGE          PIC 9(3) VALUE 55.
+
+       01  WS-RUN-DATE-X.
+           05  WS-RUN-DATE                PIC 9(8).
+       01  WS-RUN-DATE-EDIT REDEFINES WS-RUN-DATE-X.
+           05  WS-RUN-YYYY                PIC 9(4).
+           05  WS-RUN-MM                  PIC 9(2).
+           05  WS-RUN-DD                  PIC 9(2).
+
+       01  WS-REVENUE-EDIT                PIC -9(7).99.
+       01  WS-EXPENSES-EDIT               PIC -9(7).99.
+       01  WS-NETVALUE-EDIT               PIC -9(7).99.
+       01  WS-RPT-TYPE                    PIC X(06).
+
+      *> Running period total, accumulated across every calculation
+      *> (interactive, batch, or account-breakdown) in this session.
+       01  WS-RUNNING-TOTAL               PIC S9(7)V99 VALUE 0.
+       01  WS-RUNNING-TOTAL-EDIT          PIC -9(7).99.
+       01  WS-RUNNING-COUNT               PIC 9(05) COMP VALUE 0.
+       01  WS-RUNNING-COUNT-EDIT          PIC ZZZZ9.
+
+       01  WS-AUDIT-STATUS                PIC X(02).
+           88  WS-AUDIT-OK                  VALUE "00".
+           88  WS-AUDIT-NOT-FOUND           VALUE "35".
+       01  WS-AUDIT-USER-ID                PIC X(20).
+
+      *> Unattended overnight run support: the PARM string a JCL
+      *> EXEC statement's PARM= would pass in selects either batch
+      *> mode against a (possibly overridden) pairs file or a
+      *> single Revenue/Expenses calculation, with no ACCEPT from
+      *> the terminal anywhere in that path.
+       01  WS-UNATTENDED-SW               PIC X(01).
+           88  UNATTENDED-NONE              VALUE "N".
+           88  UNATTENDED-BATCH             VALUE "B".
+           88  UNATTENDED-CALC              VALUE "C".
+           88  UNATTENDED-BAD                VALUE "X".
+       01  WS-PARM-ENTRY                  PIC X(80).
+      *> A comma is STRINGed onto the end of the trimmed PARM before
+      *> it is UNSTRUNG, since this runtime loses the final token of
+      *> an UNSTRING when that token runs off the end of the source
+      *> (no delimiter following it) into a JUSTIFIED RIGHT receiving
+      *> field -- the trailing comma guarantees the Expenses token is
+      *> never the one running off the end.
+       01  WS-PARM-WORK                   PIC X(82).
+       01  WS-BATCH-FILENAME              PIC X(40) VALUE "BATCHIN".
+       01  WS-PARM-TAG                    PIC X(05).
+       01  WS-PARM-REV                    PIC X(09) JUSTIFIED RIGHT.
+       01  WS-PARM-REV-CENTS REDEFINES WS-PARM-REV
+                                          PIC 9(07)V99.
+       01  WS-PARM-EXP                    PIC X(09) JUSTIFIED RIGHT.
+       01  WS-PARM-EXP-CENTS REDEFINES WS-PARM-EXP
+                                          PIC 9(07)V99.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 0500-PARSE-PARM THRU 0500-EXIT
+           EVALUATE TRUE
+               WHEN UNATTENDED-NONE
+                   PERFORM DISPLAYMENU THRU SELECTION UNTIL OPTION = 99
+               WHEN UNATTENDED-BAD
+      *> No terminal is attached in the overnight batch window
+      *> (see jcl/FINACCT.JCL), so a bad PARM must fail the job
+      *> cleanly here rather than fall through to an ACCEPT that
+      *> would hang with no input stream to satisfy it.
+                   MOVE 16 TO RETURN-CODE
+               WHEN OTHER
+                   PERFORM 3500-UNATTENDED-RUN THRU 3500-EXIT
+           END-EVALUATE
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       0500-PARSE-PARM.
+      *> Decides whether this run is interactive or unattended by
+      *> reading the job's PARM string (how a JCL EXEC statement's
+      *> PARM= reaches a GnuCOBOL program; on a mainframe it would
+      *> arrive the same way a real PARM/control file would, via a
+      *> LINKAGE SECTION rather than the terminal).
+      *>   (no PARM)           interactive menu, same as always
+      *>   BATCH                batch mode against WS-BATCH-FILENAME
+      *>   BATCH=pathname       batch mode against that pairs file
+      *>   CALC,revenue,expense a single unattended calculation,
+      *>                        revenue/expense digits in the same
+      *>                        cents format as the terminal ACCEPT
+           ACCEPT WS-PARM-ENTRY FROM COMMAND-LINE
+           EVALUATE TRUE
+               WHEN WS-PARM-ENTRY = SPACES
+                   SET UNATTENDED-NONE TO TRUE
+               WHEN WS-PARM-ENTRY (1:6) = "BATCH="
+                   SET UNATTENDED-BATCH TO TRUE
+                   MOVE WS-PARM-ENTRY (7:40) TO WS-BATCH-FILENAME
+               WHEN WS-PARM-ENTRY (1:5) = "BATCH"
+                   SET UNATTENDED-BATCH TO TRUE
+               WHEN WS-PARM-ENTRY (1:5) = "CALC,"
+                   SET UNATTENDED-CALC TO TRUE
+                   MOVE SPACES TO WS-PARM-WORK
+                   STRING WS-PARM-ENTRY DELIMITED BY SPACE
+                       "," DELIMITED BY SIZE
+                       INTO WS-PARM-WORK
+                   UNSTRING WS-PARM-WORK DELIMITED BY ","
+                       INTO WS-PARM-TAG WS-PARM-REV WS-PARM-EXP
+               WHEN OTHER
+                   DISPLAY "ERROR: UNRECOGNIZED PARM, ABORTING RUN -- "
+                       WS-PARM-ENTRY (1:40)
+                   SET UNATTENDED-BAD TO TRUE
+           END-EVALUATE.
+       0500-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+      *> Opens the ledger, creating it on the first-ever run, opens
+      *> the month-end report, and loads the chart of accounts
+      *> into memory.
+           OPEN I-O LEDGER-FILE
+           IF WS-LEDGER-NOT-FOUND
+               OPEN OUTPUT LEDGER-FILE
+               CLOSE LEDGER-FILE
+               OPEN I-O LEDGER-FILE
+           END-IF
+           PERFORM 1100-LOAD-CHART-OF-ACCOUNTS THRU 1100-EXIT
+           PERFORM 1200-OPEN-REPORT THRU 1200-EXIT
+           PERFORM 1300-OPEN-AUDIT THRU 1300-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-LOAD-CHART-OF-ACCOUNTS.
+      *> Reads CHACCT-FILE into WS-ACCT-TABLE once at start-up.
+           MOVE 0 TO WS-ACCT-COUNT
+           OPEN INPUT CHACCT-FILE
+           IF NOT WS-CHACCT-OK
+               DISPLAY "WARNING: CHACCT NOT FOUND, "
+                   "ACCOUNT BREAKDOWN DISABLED"
+           ELSE
+               PERFORM 1110-READ-CHACCT THRU 1110-EXIT
+               PERFORM 1120-STORE-CHACCT THRU 1120-EXIT
+                   UNTIL WS-CHACCT-AT-END
+               CLOSE CHACCT-FILE
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       1110-READ-CHACCT.
+           READ CHACCT-FILE
+               AT END
+                   SET WS-CHACCT-AT-END TO TRUE
+           END-READ.
+       1110-EXIT.
+           EXIT.
+
+       1120-STORE-CHACCT.
+      *> WS-ACCT-TABLE only OCCURS 50 TIMES. Stop loading once it is
+      *> full instead of running past the end of the table -- this
+      *> build has no subscript-range check, so an overrun would be
+      *> silent corruption of working-storage, not a clean abend.
+           IF WS-ACCT-COUNT NOT < 50
+               DISPLAY "WARNING: CHART OF ACCOUNTS HAS MORE THAN 50 "
+                   "ACCOUNTS, REMAINING ACCOUNTS IGNORED"
+               SET WS-CHACCT-AT-END TO TRUE
+           ELSE
+               ADD 1 TO WS-ACCT-COUNT
+               MOVE ACCT-CODE     TO TBL-ACCT-CODE (WS-ACCT-COUNT)
+               MOVE ACCT-NAME     TO TBL-ACCT-NAME (WS-ACCT-COUNT)
+               MOVE ACCT-CATEGORY TO TBL-ACCT-CATEGORY (WS-ACCT-COUNT)
+               MOVE 0             TO TBL-ACCT-SUBTOTAL (WS-ACCT-COUNT)
+               PERFORM 1110-READ-CHACCT THRU 1110-EXIT
+           END-IF.
+       1120-EXIT.
+           EXIT.
+
+       1200-OPEN-REPORT.
+      *> Opens the month-end REPORT-FILE and captures the run date
+      *> used on every page heading. WS-LINE-COUNT starts past the
+      *> page limit so the first detail line forces a heading.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE 0   TO WS-PAGE-NO
+           MOVE 999 TO WS-LINE-COUNT
+           OPEN OUTPUT REPORT-FILE
+           IF NOT WS-REPORT-OK
+               DISPLAY "WARNING: UNABLE TO OPEN REPORT, STATUS = "
+                   WS-REPORT-STATUS
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+       1300-OPEN-AUDIT.
+      *> Opens AUDIT-FILE for append, creating it on the first-ever
+      *> run, and captures the terminal/user ID once for every
+      *> audit line written this session.
+           ACCEPT WS-AUDIT-USER-ID FROM ENVIRONMENT "USER"
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-NOT-FOUND
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF
+           IF NOT WS-AUDIT-OK
+               DISPLAY "WARNING: UNABLE TO OPEN AUDIT, STATUS = "
+                   WS-AUDIT-STATUS
+           END-IF.
+       1300-EXIT.
+           EXIT.
+
+       DISPLAYMENU.
+      *> Shows the currently available options
+           DISPLAY "Welcome! Pick an ACC232 option".
+           DISPLAY "1. Net Value Calculator".
+           DISPLAY "2. Batch Net Value Processing (BATCHIN file)".
+           DISPLAY "3. Account Breakdown (Chart of Accounts)".
+           DISPLAY "4. Show Running Period Total".
+           DISPLAY "5. Clear Running Period Total".
+           DISPLAY "99. Exit".
+
+       SELECTION.
+      *> Makes the menu selection, rejecting anything that is not
+      *> numeric or not one of the options DISPLAYMENU just showed.
+           PERFORM 2100-ACCEPT-OPTION THRU 2100-EXIT
+           EVALUATE OPTION
+               WHEN 1
+                   PERFORM FINDNETVALUE
+               WHEN 2
+                   PERFORM 3000-BATCH-PROCESS THRU 3000-EXIT
+               WHEN 3
+                   PERFORM 4000-ACCOUNT-BREAKDOWN THRU 4000-EXIT
+               WHEN 4
+                   PERFORM 7000-SHOW-RUNNING-TOTAL THRU 7000-EXIT
+               WHEN 5
+                   PERFORM 7100-CLEAR-RUNNING-TOTAL THRU 7100-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       2100-ACCEPT-OPTION.
+           MOVE "N" TO WS-OPTION-OK-SW
+           PERFORM 2110-GET-OPTION THRU 2110-EXIT
+               UNTIL WS-OPTION-OK.
+       2100-EXIT.
+           EXIT.
+
+       2110-GET-OPTION.
+           DISPLAY "Pick an option: "
+           ACCEPT WS-OPTION-ENTRY
+           INSPECT WS-OPTION-ENTRY REPLACING LEADING SPACE BY ZERO
+           IF WS-OPTION-ENTRY NOT NUMERIC
+               DISPLAY "ERROR: ENTER A NUMBER, TRY AGAIN"
+           ELSE
+               MOVE WS-OPTION-ENTRY TO OPTION
+               IF OPTION-VALID
+                   SET WS-OPTION-OK TO TRUE
+               ELSE
+                   DISPLAY "ERROR: NOT A LISTED OPTION, TRY AGAIN"
+               END-IF
+           END-IF.
+       2110-EXIT.
+           EXIT.
+
+       FINDNETVALUE.
+      *> Calculates Net Value
+           PERFORM 2200-ACCEPT-REVENUE THRU 2200-EXIT
+           PERFORM 2300-ACCEPT-EXPENSES THRU 2300-EXIT
+           PERFORM 2500-CALCULATE-NET-VALUE THRU 2500-EXIT.
+
+       2200-ACCEPT-REVENUE.
+           MOVE "N" TO WS-REVENUE-OK-SW
+           PERFORM 2210-GET-REVENUE THRU 2210-EXIT
+               UNTIL WS-REVENUE-OK.
+       2200-EXIT.
+           EXIT.
+
+       2210-GET-REVENUE.
+           DISPLAY "Enter Revenue in cents, digits only "
+               "(e.g. 12345 = $123.45)"
+           ACCEPT WS-REVENUE-ENTRY
+           EVALUATE TRUE
+               WHEN WS-REVENUE-ENTRY = SPACES
+                   DISPLAY "ERROR: REVENUE CANNOT BE BLANK, TRY AGAIN"
+               WHEN OTHER
+                   INSPECT WS-REVENUE-ENTRY
+                       REPLACING LEADING SPACE BY ZERO
+                   IF WS-REVENUE-ENTRY NOT NUMERIC
+                       DISPLAY "ERROR: REVENUE MUST BE DIGITS ONLY, "
+                           "0 OR GREATER, TRY AGAIN"
+                   ELSE
+                       MOVE WS-REVENUE-CENTS TO REVENUE
+                       SET WS-REVENUE-OK TO TRUE
+                   END-IF
+           END-EVALUATE.
+       2210-EXIT.
+           EXIT.
+
+       2300-ACCEPT-EXPENSES.
+           MOVE "N" TO WS-EXPENSES-OK-SW
+           PERFORM 2310-GET-EXPENSES THRU 2310-EXIT
+               UNTIL WS-EXPENSES-OK.
+       2300-EXIT.
+           EXIT.
+
+       2310-GET-EXPENSES.
+           DISPLAY "Enter Expenses in cents, digits only "
+               "(e.g. 12345 = $123.45)"
+           ACCEPT WS-EXPENSES-ENTRY
+           EVALUATE TRUE
+               WHEN WS-EXPENSES-ENTRY = SPACES
+                   DISPLAY "ERROR: EXPENSES CANNOT BE BLANK, TRY AGAIN"
+               WHEN OTHER
+                   INSPECT WS-EXPENSES-ENTRY
+                       REPLACING LEADING SPACE BY ZERO
+                   IF WS-EXPENSES-ENTRY NOT NUMERIC
+                       DISPLAY "ERROR: EXPENSES MUST BE DIGITS ONLY, "
+                           "0 OR GREATER, TRY AGAIN"
+                   ELSE
+                       MOVE WS-EXPENSES-CENTS TO EXPENSES
+                       SET WS-EXPENSES-OK TO TRUE
+                   END-IF
+           END-EVALUATE.
+       2310-EXIT.
+           EXIT.
+
+       2500-CALCULATE-NET-VALUE.
+      *> Core calculation shared by the interactive and batch
+      *> net value options.
+           SUBTRACT EXPENSES FROM REVENUE GIVING NETVALUE
+           IF EXPENSES > REVENUE
+               DISPLAY "Net Loss: " NETVALUE
+           ELSE
+               DISPLAY "Net Income: " NETVALUE
+           END-IF
+           ADD NETVALUE TO WS-RUNNING-TOTAL
+           ADD 1 TO WS-RUNNING-COUNT
+           PERFORM 2000-WRITE-LEDGER THRU 2000-EXIT
+           PERFORM 2600-WRITE-AUDIT THRU 2600-EXIT
+           PERFORM 6100-PRINT-DETAIL-LINE THRU 6100-EXIT.
+       2500-EXIT.
+           EXIT.
+
+       3000-BATCH-PROCESS.
+      *> Runs the net value calculation across every Revenue/
+      *> Expenses pair in BATCH-IN-FILE, one result line per pair,
+      *> instead of one ACCEPT pair at a time at the terminal.
+           OPEN INPUT BATCH-IN-FILE
+           IF NOT WS-BATCH-OK
+               DISPLAY "ERROR: UNABLE TO OPEN BATCHIN, STATUS = "
+                   WS-BATCH-STATUS
+           ELSE
+               PERFORM 3100-BATCH-READ THRU 3100-EXIT
+               PERFORM 3200-BATCH-CALC THRU 3200-EXIT
+                   UNTIL WS-BATCH-AT-END
+               CLOSE BATCH-IN-FILE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       3100-BATCH-READ.
+           READ BATCH-IN-FILE
+               AT END
+                   SET WS-BATCH-AT-END TO TRUE
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+       3200-BATCH-CALC.
+           MOVE BATCH-REVENUE  TO REVENUE
+           MOVE BATCH-EXPENSES TO EXPENSES
+           PERFORM 2500-CALCULATE-NET-VALUE THRU 2500-EXIT
+           PERFORM 3100-BATCH-READ THRU 3100-EXIT.
+       3200-EXIT.
+           EXIT.
+
+       3500-UNATTENDED-RUN.
+      *> Dispatches the unattended run 0500-PARSE-PARM decided on,
+      *> with no ACCEPT from the terminal anywhere in either path.
+           EVALUATE TRUE
+               WHEN UNATTENDED-BATCH
+                   PERFORM 3000-BATCH-PROCESS THRU 3000-EXIT
+               WHEN UNATTENDED-CALC
+                   PERFORM 3600-UNATTENDED-CALC THRU 3600-EXIT
+           END-EVALUATE.
+       3500-EXIT.
+           EXIT.
+
+       3600-UNATTENDED-CALC.
+      *> Runs one calculation from the CALC,revenue,expense PARM
+      *> instead of ACCEPT REVENUE / ACCEPT EXPENSES. There is no
+      *> terminal to re-prompt, so a bad PARM (including a blank
+      *> revenue or expense token, e.g. "CALC,,") is reported, the
+      *> calculation is skipped, and RETURN-CODE is set non-zero so
+      *> the overnight job does not report success having done
+      *> nothing.
+           EVALUATE TRUE
+               WHEN WS-PARM-REV = SPACES
+                   OR WS-PARM-EXP = SPACES
+                   DISPLAY "ERROR: INVALID CALC PARM, "
+                       "NO CALCULATION RUN"
+                   MOVE 8 TO RETURN-CODE
+               WHEN OTHER
+                   INSPECT WS-PARM-REV REPLACING LEADING SPACE BY ZERO
+                   INSPECT WS-PARM-EXP REPLACING LEADING SPACE BY ZERO
+                   IF WS-PARM-REV NOT NUMERIC
+                       OR WS-PARM-EXP NOT NUMERIC
+                       DISPLAY "ERROR: INVALID CALC PARM, "
+                           "NO CALCULATION RUN"
+                       MOVE 8 TO RETURN-CODE
+                   ELSE
+                       MOVE WS-PARM-REV-CENTS TO REVENUE
+                       MOVE WS-PARM-EXP-CENTS TO EXPENSES
+                       PERFORM 2500-CALCULATE-NET-VALUE THRU 2500-EXIT
+                   END-IF
+           END-EVALUATE.
+       3600-EXIT.
+           EXIT.
+
+       4000-ACCOUNT-BREAKDOWN.
+      *> Builds Revenue/Expenses from a series of per-account
+      *> entries against the chart of accounts, showing a category
+      *> subtotal breakdown before the final net value calculation.
+           PERFORM 4050-RESET-SUBTOTALS THRU 4050-EXIT
+           MOVE "N" TO WS-ACCT-DONE-SW
+           PERFORM 4100-ACCOUNT-ENTRY THRU 4100-EXIT
+               UNTIL WS-ACCT-DONE
+           PERFORM 4200-SUMMARIZE-CATEGORIES THRU 4200-EXIT
+           PERFORM 2500-CALCULATE-NET-VALUE THRU 2500-EXIT.
+       4000-EXIT.
+           EXIT.
+
+       4050-RESET-SUBTOTALS.
+           PERFORM 4060-ZERO-SUBTOTAL THRU 4060-EXIT
+               VARYING ACCT-IDX FROM 1 BY 1
+               UNTIL ACCT-IDX > WS-ACCT-COUNT.
+       4050-EXIT.
+           EXIT.
+
+       4060-ZERO-SUBTOTAL.
+           MOVE 0 TO TBL-ACCT-SUBTOTAL (ACCT-IDX).
+       4060-EXIT.
+           EXIT.
+
+       4100-ACCOUNT-ENTRY.
+           DISPLAY "Enter Account Code (END to finish): "
+           ACCEPT WS-ACCT-CODE-ENTRY
+           IF WS-ACCT-CODE-ENTRY = "END   " OR
+              WS-ACCT-CODE-ENTRY = SPACES
+               SET WS-ACCT-DONE TO TRUE
+           ELSE
+               PERFORM 4110-LOOKUP-ACCOUNT THRU 4110-EXIT
+           END-IF.
+       4100-EXIT.
+           EXIT.
+
+       4110-LOOKUP-ACCOUNT.
+           SET ACCT-IDX TO 1
+           SEARCH WS-ACCT-ENTRY
+               AT END
+                   DISPLAY "ERROR: UNKNOWN ACCOUNT CODE "
+                       WS-ACCT-CODE-ENTRY
+               WHEN TBL-ACCT-CODE (ACCT-IDX) = WS-ACCT-CODE-ENTRY
+                   PERFORM 4120-ACCEPT-ACCT-AMOUNT THRU 4120-EXIT
+                   ADD WS-ACCT-AMOUNT-CENTS
+                       TO TBL-ACCT-SUBTOTAL (ACCT-IDX)
+           END-SEARCH.
+       4110-EXIT.
+           EXIT.
+
+       4120-ACCEPT-ACCT-AMOUNT.
+           MOVE "N" TO WS-ACCT-AMOUNT-OK-SW
+           PERFORM 4130-GET-ACCT-AMOUNT THRU 4130-EXIT
+               UNTIL WS-ACCT-AMOUNT-OK.
+       4120-EXIT.
+           EXIT.
+
+       4130-GET-ACCT-AMOUNT.
+           DISPLAY "Enter Amount in cents for "
+               TBL-ACCT-NAME (ACCT-IDX)
+           ACCEPT WS-ACCT-AMOUNT-ENTRY
+           EVALUATE TRUE
+               WHEN WS-ACCT-AMOUNT-ENTRY = SPACES
+                   DISPLAY "ERROR: AMOUNT CANNOT BE BLANK, TRY AGAIN"
+               WHEN OTHER
+                   INSPECT WS-ACCT-AMOUNT-ENTRY
+                       REPLACING LEADING SPACE BY ZERO
+                   IF WS-ACCT-AMOUNT-ENTRY NOT NUMERIC
+                       DISPLAY "ERROR: AMOUNT MUST BE DIGITS ONLY, "
+                           "0 OR GREATER, TRY AGAIN"
+                   ELSE
+                       SET WS-ACCT-AMOUNT-OK TO TRUE
+                   END-IF
+           END-EVALUATE.
+       4130-EXIT.
+           EXIT.
+
+       4200-SUMMARIZE-CATEGORIES.
+           MOVE 0 TO REVENUE
+           MOVE 0 TO EXPENSES
+           DISPLAY "Category Breakdown:"
+           PERFORM 4210-ACCUMULATE-CATEGORY THRU 4210-EXIT
+               VARYING ACCT-IDX FROM 1 BY 1
+               UNTIL ACCT-IDX > WS-ACCT-COUNT.
+       4200-EXIT.
+           EXIT.
+
+       4210-ACCUMULATE-CATEGORY.
+           IF TBL-ACCT-SUBTOTAL (ACCT-IDX) NOT = 0
+               DISPLAY "  " TBL-ACCT-NAME (ACCT-IDX) ": "
+                   TBL-ACCT-SUBTOTAL (ACCT-IDX)
+           END-IF
+           IF TBL-REVENUE-CATEGORY (ACCT-IDX)
+               ADD TBL-ACCT-SUBTOTAL (ACCT-IDX) TO REVENUE
+           ELSE
+               ADD TBL-ACCT-SUBTOTAL (ACCT-IDX) TO EXPENSES
+           END-IF.
+       4210-EXIT.
+           EXIT.
+
+       2000-WRITE-LEDGER.
+      *> Appends this calculation to the ledger history file.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           ADD 1 TO WS-LEDGER-SEQ
+               ON SIZE ERROR
+                   DISPLAY "WARNING: LEDGER SEQUENCE EXHAUSTED THIS "
+                       "RUN, KEY UNIQUENESS AT RISK"
+                   MOVE 9999 TO WS-LEDGER-SEQ
+           END-ADD
+           MOVE WS-CURRENT-DATE TO LDG-CALC-DATE
+           MOVE WS-CURRENT-TIME TO LDG-CALC-TIME
+           MOVE WS-LEDGER-SEQ   TO LDG-CALC-SEQ
+           MOVE REVENUE         TO LDG-REVENUE
+           MOVE EXPENSES        TO LDG-EXPENSES
+           MOVE NETVALUE        TO LDG-NET-VALUE
+           IF EXPENSES > REVENUE
+               SET LDG-LOSS TO TRUE
+           ELSE
+               SET LDG-INCOME TO TRUE
+           END-IF
+           WRITE LDG-RECORD
+           IF NOT WS-LEDGER-OK
+               DISPLAY "WARNING: LEDGER WRITE FAILED, STATUS = "
+                   WS-LEDGER-STATUS
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       2600-WRITE-AUDIT.
+      *> Appends who ran this calculation, when, and with what
+      *> inputs/result to the audit trail. Reuses the date/time
+      *> 2000-WRITE-LEDGER just captured for this same calculation.
+      *> MOVE SPACES TO AUD-RECORD first so the FILLER bytes between
+      *> fields are spaces on disk -- a VALUE clause on an FD record
+      *> item is not reliably honored at WRITE time, and leaving
+      *> those bytes at their raw initial binary-zero state fails a
+      *> LINE SEQUENTIAL write with a bad-character status.
+           MOVE SPACES TO AUD-RECORD
+           MOVE WS-AUDIT-USER-ID TO AUD-USER-ID
+           MOVE WS-CURRENT-DATE  TO AUD-CALC-DATE
+           MOVE WS-CURRENT-TIME  TO AUD-CALC-TIME
+           MOVE REVENUE          TO AUD-REVENUE
+           MOVE EXPENSES         TO AUD-EXPENSES
+           MOVE NETVALUE         TO AUD-NET-VALUE
+           WRITE AUD-RECORD
+           IF NOT WS-AUDIT-OK
+               DISPLAY "WARNING: AUDIT WRITE FAILED, STATUS = "
+                   WS-AUDIT-STATUS
+           END-IF.
+       2600-EXIT.
+           EXIT.
+
+       6000-PRINT-HEADING.
+      *> Starts a new report page: company/report title, run date,
+      *> page number, and the detail column headings.
+           ADD 1 TO WS-PAGE-NO
+           MOVE WS-PAGE-NO TO WS-PAGE-NO-EDIT
+           MOVE SPACES TO RPT-LINE
+           MOVE "ACC232 DEPARTMENTAL ACCOUNTING" TO RPT-LINE
+           WRITE RPT-RECORD
+           MOVE SPACES TO RPT-LINE
+           STRING "NET VALUE CALCULATION REPORT" DELIMITED BY SIZE
+               "          PAGE " DELIMITED BY SIZE
+               WS-PAGE-NO-EDIT DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING
+           WRITE RPT-RECORD
+           MOVE SPACES TO RPT-LINE
+           STRING "RUN DATE: " DELIMITED BY SIZE
+               WS-RUN-YYYY DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-RUN-MM DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-RUN-DD DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING
+           WRITE RPT-RECORD
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-RECORD
+           MOVE "     REVENUE      EXPENSES     NET VALUE  TYPE"
+               TO RPT-LINE
+           WRITE RPT-RECORD
+           MOVE "     -------      --------     ---------  ----"
+               TO RPT-LINE
+           WRITE RPT-RECORD
+           MOVE 0 TO WS-LINE-COUNT.
+       6000-EXIT.
+           EXIT.
+
+       6100-PRINT-DETAIL-LINE.
+      *> Prints one line per calculation (interactive, batch line
+      *> item, or account-breakdown result), starting a new page
+      *> first whenever the current page is full.
+           IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+               PERFORM 6000-PRINT-HEADING THRU 6000-EXIT
+           END-IF
+           MOVE REVENUE  TO WS-REVENUE-EDIT
+           MOVE EXPENSES TO WS-EXPENSES-EDIT
+           MOVE NETVALUE TO WS-NETVALUE-EDIT
+           IF EXPENSES > REVENUE
+               MOVE "LOSS  " TO WS-RPT-TYPE
+           ELSE
+               MOVE "INCOME" TO WS-RPT-TYPE
+           END-IF
+           MOVE SPACES TO RPT-LINE
+           STRING WS-REVENUE-EDIT  DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-EXPENSES-EDIT DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-NETVALUE-EDIT DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-RPT-TYPE DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING
+           WRITE RPT-RECORD
+           ADD 1 TO WS-LINE-COUNT.
+       6100-EXIT.
+           EXIT.
+
+       7000-SHOW-RUNNING-TOTAL.
+      *> Displays the accumulated net value total across every
+      *> calculation run so far this session.
+           MOVE WS-RUNNING-TOTAL TO WS-RUNNING-TOTAL-EDIT
+           DISPLAY "Running Period Total (" WS-RUNNING-COUNT
+               " calculations): " WS-RUNNING-TOTAL-EDIT.
+       7000-EXIT.
+           EXIT.
+
+       7100-CLEAR-RUNNING-TOTAL.
+      *> Resets the running period total back to zero. This is
+      *> the only way the total changes outside of a calculation.
+           MOVE 0 TO WS-RUNNING-TOTAL
+           MOVE 0 TO WS-RUNNING-COUNT
+           DISPLAY "Running Period Total cleared.".
+       7100-EXIT.
+           EXIT.
+
+       8000-FINAL-SUMMARY.
+      *> Writes the session's final summary -- calculations run and
+      *> the running period total -- to the screen and to the
+      *> printed report, before the files behind it are closed.
+           MOVE WS-RUNNING-TOTAL TO WS-RUNNING-TOTAL-EDIT
+           MOVE WS-RUNNING-COUNT TO WS-RUNNING-COUNT-EDIT
+           DISPLAY "=== SESSION SUMMARY ===".
+           DISPLAY "Calculations run    : " WS-RUNNING-COUNT-EDIT.
+           DISPLAY "Running Period Total: " WS-RUNNING-TOTAL-EDIT.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-RECORD
+           MOVE "=== SESSION SUMMARY ===" TO RPT-LINE
+           WRITE RPT-RECORD
+           STRING "CALCULATIONS RUN    : " DELIMITED BY SIZE
+               WS-RUNNING-COUNT-EDIT DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING
+           WRITE RPT-RECORD
+           STRING "RUNNING PERIOD TOTAL: " DELIMITED BY SIZE
+               WS-RUNNING-TOTAL-EDIT DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING
+           WRITE RPT-RECORD.
+       8000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+      *> Writes the final session summary, then closes files
+      *> before the program ends.
+           PERFORM 8000-FINAL-SUMMARY THRU 8000-EXIT
+           CLOSE LEDGER-FILE
+           CLOSE REPORT-FILE
+           CLOSE AUDIT-FILE.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM FINANCIAL-ACCOUNTING-I.
