@@ -0,0 +1,31 @@
+//FINACCT  JOB (ACC232),'MONTH-END NET VALUE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* FINACCT -- OVERNIGHT UNATTENDED RUN OF FINANCIAL-ACCOUNTING-I *
+//*                                                                *
+//* PARM ON THE EXEC STATEMENT SELECTS THE UNATTENDED MODE:        *
+//*   PARM='BATCH'                RUN THE DEFAULT PAIRS FILE       *
+//*   PARM='BATCH=dataset-name'    RUN A DIFFERENT PAIRS FILE       *
+//*   PARM='CALC,rrrrrrrrr,eeeeeeeee'  ONE CALCULATION, CENTS       *
+//* OMITTING PARM RUNS THE PROGRAM INTERACTIVELY, WHICH IS NOT     *
+//* USABLE IN THIS JOB SINCE THERE IS NO TERMINAL ATTACHED.        *
+//* AN UNRECOGNIZED PARM ABENDS THE STEP (RETURN-CODE 16) RATHER   *
+//* THAN FALLING BACK TO THE INTERACTIVE MENU.                    *
+//*                                                                *
+//* BATCH-IN-FILE IS ASSIGNED DYNAMICALLY BY DATASET NAME, NOT BY  *
+//* DD-NAME INDIRECTION -- THE PROGRAM OPENS WHATEVER DATASET NAME *
+//* IS IN WS-BATCH-FILENAME (DEFAULT "BATCHIN", OR WHATEVER        *
+//* FOLLOWS "BATCH=" ON THE PARM), NOT THE //BATCHIN DD BELOW. THE *
+//* //BATCHIN DD CARD ONLY SUPPLIES THE RIGHT DATASET IF ITS DSN   *
+//* IS EXACTLY THAT DEFAULT; RENAME THE DSN OR PASS BATCH=dsn ON   *
+//* THE PARM TO POINT AT SOMETHING ELSE.                          *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=FINACCT,PARM='BATCH'
+//STEPLIB  DD   DSN=ACC232.PROD.LOADLIB,DISP=SHR
+//LEDGER   DD   DSN=ACC232.PROD.LEDGER,DISP=SHR
+//BATCHIN  DD   DSN=BATCHIN,DISP=SHR
+//CHACCT   DD   DSN=ACC232.PROD.CHACCT,DISP=SHR
+//REPORT   DD   SYSOUT=*
+//AUDIT    DD   DSN=ACC232.PROD.AUDIT,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   DUMMY
