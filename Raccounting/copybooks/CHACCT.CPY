@@ -0,0 +1,13 @@
+      *> ---------------------------------------------------------
+      *> CHACCT.CPY
+      *> Record layout for CHACCT-FILE, the chart of accounts.
+      *> Loaded once at start-up into the in-memory account table
+      *> so amounts keyed against an account code can be rolled up
+      *> into a category subtotal before the net value is computed.
+      *> ---------------------------------------------------------
+       01  CHACCT-RECORD.
+           05  ACCT-CODE                  PIC X(06).
+           05  ACCT-NAME                  PIC X(25).
+           05  ACCT-CATEGORY              PIC X(01).
+               88  ACCT-REVENUE-CATEGORY  VALUE "R".
+               88  ACCT-EXPENSE-CATEGORY  VALUE "E".
