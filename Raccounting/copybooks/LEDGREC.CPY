@@ -0,0 +1,24 @@
+      *> ---------------------------------------------------------
+      *> LEDGREC.CPY
+      *> Record layout for LEDGER-FILE, the running history of
+      *> every net value calculation FINDNETVALUE has produced.
+      *> Keyed by the date/time of the calculation plus an
+      *> in-run sequence number, so every run, interactive or
+      *> batch, gets its own addressable entry even when several
+      *> calculations land in the same run faster than the clock
+      *> (TIME special register) advances.
+      *> ---------------------------------------------------------
+       01  LDG-RECORD.
+           05  LDG-KEY.
+               10  LDG-CALC-DATE          PIC 9(8).
+               10  LDG-CALC-TIME          PIC 9(8).
+               10  LDG-CALC-SEQ           PIC 9(4).
+           05  LDG-REVENUE                PIC S9(7)V99
+                                           SIGN IS TRAILING SEPARATE.
+           05  LDG-EXPENSES               PIC S9(7)V99
+                                           SIGN IS TRAILING SEPARATE.
+           05  LDG-NET-VALUE              PIC S9(7)V99
+                                           SIGN IS TRAILING SEPARATE.
+           05  LDG-SIGN-IND               PIC X(01).
+               88  LDG-INCOME             VALUE "I".
+               88  LDG-LOSS               VALUE "L".
