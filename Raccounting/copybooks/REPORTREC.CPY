@@ -0,0 +1,9 @@
+      *> ---------------------------------------------------------
+      *> REPORTREC.CPY
+      *> Print-line record for REPORT-FILE, the month-end net
+      *> value report. One record is one printed line (heading,
+      *> column header, or detail); REPORT-FILE is LINE SEQUENTIAL
+      *> so it prints or opens in an editor exactly as laid out.
+      *> ---------------------------------------------------------
+       01  RPT-RECORD.
+           05  RPT-LINE                   PIC X(80).
