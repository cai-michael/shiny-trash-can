@@ -0,0 +1,11 @@
+      *> ---------------------------------------------------------
+      *> BATCHREC.CPY
+      *> Record layout for BATCH-IN-FILE, one Revenue/Expenses
+      *> pair per department or cost center, processed in one
+      *> pass by the batch net value option.
+      *> ---------------------------------------------------------
+       01  BATCH-RECORD.
+           05  BATCH-REVENUE              PIC S9(7)V99
+                                           SIGN IS TRAILING SEPARATE.
+           05  BATCH-EXPENSES             PIC S9(7)V99
+                                           SIGN IS TRAILING SEPARATE.
