@@ -0,0 +1,27 @@
+      *> ---------------------------------------------------------
+      *> AUDITREC.CPY
+      *> Record layout for AUDIT-FILE, the audit trail of every
+      *> net value calculation: who ran it, when, and with what
+      *> Revenue/Expenses inputs and resulting NetValue. Appended
+      *> to (never rewritten) so history survives across runs.
+      *> FILLER spacing between fields keeps a written line readable
+      *> at a glance during a review, instead of running every field
+      *> together edge to edge. 2600-WRITE-AUDIT MOVEs SPACES TO
+      *> AUD-RECORD before populating the named fields below, so the
+      *> FILLER bytes come out as spaces on disk.
+      *> ---------------------------------------------------------
+       01  AUD-RECORD.
+           05  AUD-USER-ID                PIC X(20).
+           05  FILLER                     PIC X(02).
+           05  AUD-CALC-DATE               PIC 9(8).
+           05  FILLER                     PIC X(02).
+           05  AUD-CALC-TIME               PIC 9(8).
+           05  FILLER                     PIC X(02).
+           05  AUD-REVENUE                 PIC S9(7)V99
+                                            SIGN IS TRAILING SEPARATE.
+           05  FILLER                     PIC X(02).
+           05  AUD-EXPENSES                PIC S9(7)V99
+                                            SIGN IS TRAILING SEPARATE.
+           05  FILLER                     PIC X(02).
+           05  AUD-NET-VALUE               PIC S9(7)V99
+                                            SIGN IS TRAILING SEPARATE.
